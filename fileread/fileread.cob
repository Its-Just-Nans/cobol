@@ -1,51 +1,1051 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEQREAD.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPFILE ASSIGN TO "input.txt"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE  IS SEQUENTIAL
-           FILE STATUS  IS WS-FS1.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPFILE
-           RECORD CONTAINS 41  CHARACTERS
-           BLOCK  CONTAINS 41  CHARACTERS
-           RECORDING MODE  IS  F
-           DATA RECORD     IS EMPFILE-RECORD.
-       01 EMPFILE-RECORD.
-          05 EMP-ID        PIC X(05).
-          05 EMP-NAME      PIC X(15).
-          05 EMP-DESG      PIC X(10).
-          05 EMP-SALARY    PIC 9(10).
-          *>05 FILLER        PIC X(01).
-          05 NEWLINE-CHAR PIC X VALUE X'0A'.
-
-       WORKING-STORAGE SECTION.
-       01 TOTAL PIC 9(10).
-       01 WS-VAR.
-          05 WS-FS1        PIC 9(02).
-          05 WS-EOF-SW     PIC X(01).
-             88 WS-EOF-IS-TRUE      VALUE 'Y'.
-             88 WS-NOT-EOF           VALUE 'N'.
-
-       PROCEDURE DIVISION.
-
-           OPEN INPUT EMPFILE.
-           SET  WS-NOT-EOF TO  TRUE.
-           MOVE 0    TO TOTAL
-           PERFORM UNTIL WS-EOF-IS-TRUE
-                READ EMPFILE
-                     AT END
-                       SET WS-EOF-IS-TRUE TO TRUE
-                     NOT AT END
-                       ADD EMP-SALARY TO TOTAL
-                       DISPLAY EMP-ID EMP-NAME EMP-DESG EMP-SALARY
-                END-READ
-           END-PERFORM.
-           DISPLAY "Total " TOTAL.
-           CLOSE EMPFILE.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SEQREAD.
+000300 AUTHOR.        J HARRIS.
+000400 INSTALLATION.  PAYROLL SYSTEMS GROUP.
+000500 DATE-WRITTEN.  03/14/2019.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*  ---------------------------------------------------------    *
+001000*  06/01/26  JDH  ADDED SUBTOTAL BREAK AND HEADCOUNT BY          *
+001100*                 EMP-DESG TO THE PAYROLL LISTING.               *
+001200*  06/08/26  JDH  ADDED EXPLICIT FILE STATUS CHECKS AFTER THE    *
+001300*                 OPEN AND EACH READ. ANY STATUS OTHER THAN      *
+001400*                 '00' OR '10' NOW ABENDS THE RUN.               *
+001500*  06/15/26  JDH  NON-NUMERIC EMP-SALARY RECORDS ARE NOW SENT TO  *
+001600*                 EMPEXCP INSTEAD OF ABENDING THE ADD.            *
+001700*  06/22/26  JDH  DUPLICATE EMP-ID RECORDS ARE NOW DETECTED AND   *
+001800*                 WRITTEN TO DUPRPT INSTEAD OF BEING DOUBLE-      *
+001900*                 COUNTED IN TOTAL. ASSUMES EMPFILE IS IN EMP-ID  *
+002000*                 SEQUENCE.                                      *
+002100*  06/29/26  JDH  ADDED CHECKPOINT/RESTART SUPPORT FOR LONG       *
+002200*                 EMPFILE RUNS. A CHECKPOINT IS TAKEN EVERY       *
+002300*                 WS-CHKPT-INTERVAL RECORDS. RUNNING THE PROGRAM  *
+002400*                 WITH A COMMAND LINE PARAMETER OF RESTART        *
+002500*                 RESUMES FROM THE LAST CHECKPOINT.               *
+002600*  07/06/26  JDH  REPLACED THE DISPLAY-BASED LISTING WITH A        *
+002700*                 FORMATTED, PAGINATED PRINT REPORT (PRTFILE),     *
+002800*                 WITH A TITLE/COLUMN-HEADING BLOCK, RUN DATE,      *
+002900*                 PAGE NUMBERS AND A PAGE BREAK EVERY 60 DETAIL    *
+003000*                 LINES.                                          *
+003100*  07/13/26  JDH  ADDED PRIOR-PERIOD RECONCILIATION. EACH RUN'S    *
+003200*                 ACCEPTED RECORDS ARE SNAPSHOTTED TO EMPSNAP.NEW  *
+003300*                 AND COMPARED AGAINST THE PRIOR RUN'S SNAPSHOT    *
+003400*                 (EMPSNAP.TXT) TO REPORT NEW HIRES, TERMINATIONS  *
+003500*                 AND SALARY CHANGES TO RECRPT. OPERATIONS MUST    *
+003600*                 COPY EMPSNAP.NEW TO EMPSNAP.TXT BEFORE THE NEXT  *
+003700*                 RUN, THE SAME AS ANY OTHER GENERATION DATA SET.  *
+003800*  07/20/26  JDH  EMPFILE IS NOW A DATE-STAMPED DAILY EXTRACT       *
+003900*                 (EMPYYYYMMDD.TXT) INSTEAD OF A FIXED "INPUT.TXT".*
+004000*                 THE RUN DATE MAY BE PASSED ON THE COMMAND LINE   *
+004100*                 (YYYYMMDD, OPTIONALLY WITH RESTART) - OTHERWISE  *
+004200*                 TODAY'S DATE IS USED.                            *
+004300*  07/27/26  JDH  ADDED AUDITLOG - ONE PERMANENT RECORD PER RUN     *
+004400*                 WITH RUN DATE/TIME, RECORD COUNT, ACCEPTED       *
+004500*                 COUNT AND TOTAL, APPENDED TO AUDITLOG.TXT.       *
+004600*  08/03/26  JDH  CHECKPOINT/RESTART NOW CARRIES ALL RUN COUNTERS   *
+004700*                 AND THE OLDSNAP READ POSITION, NOT JUST THE      *
+004800*                 CONTROL-BREAK FIELDS, AND REOPENS EMPEXCP,        *
+004900*                 DUPRPT, PRTFILE, NEWSNAP AND RECRPT EXTEND ON A   *
+005000*                 RESTART INSTEAD OF OUTPUT SO THEIR PRE-CHECKPOINT *
+005100*                 CONTENT SURVIVES. EMPFILE MUST NOW BE IN EMP-ID   *
+005200*                 SEQUENCE - AN OUT-OF-SEQUENCE KEY NOW ABENDS THE  *
+005300*                 RUN INSTEAD OF BEING SILENTLY ASSUMED. OLDSNAP    *
+005400*                 OPEN NOW ONLY SKIPS RECONCILIATION ON A FILE-     *
+005500*                 STATUS 35 (NOT FOUND); ANY OTHER BAD STATUS       *
+005600*                 ABENDS THE RUN.                                  *
+005700*  08/10/26  JDH  WHEN NO PRIOR SNAPSHOT IS FOUND (FIRST EVER RUN), *
+005800*                 2400-RECONCILE IS NO LONGER PERFORMED AT ALL, SO  *
+005900*                 RECRPT STAYS EMPTY AND THE NEW-HIRE COUNT STAYS   *
+006000*                 ZERO INSTEAD OF EVERY EMPLOYEE BEING REPORTED AS  *
+006100*                 A NEW HIRE. THIS "NO SNAPSHOT" STATE IS NOW ALSO  *
+006200*                 CARRIED IN THE CHECKPOINT SO IT SURVIVES A        *
+006300*                 RESTART. 1060-OPEN-OUTPUT-FILES NOW CHECKS EVERY  *
+006400*                 OUTPUT FILE STATUS (NOT JUST PRTFILE) FOR A       *
+006500*                 GENUINE OPEN FAILURE AND ABENDS, THE SAME AS      *
+006600*                 EVERY OTHER FILE IN THIS PROGRAM.                 *
+006700*  08/11/26  JDH  RESTART NO LONGER REOPENS EMPEXCP/DUPRPT/PRTFILE/  *
+006800*                 NEWSNAP/RECRPT EXTEND. A RECORD PROCESSED AFTER    *
+006900*                 THE LAST CHECKPOINT BUT BEFORE THE ACTUAL ABEND    *
+007000*                 HAD ALREADY BEEN WRITTEN TO THOSE FILES ONCE, SO   *
+007100*                 EXTEND LEFT IT DUPLICATED ONCE THE RESTART'S OWN   *
+007200*                 PASS REACHED AND WROTE IT AGAIN. THESE FIVE FILES  *
+007300*                 ARE NOW ALWAYS OPENED OUTPUT, AND 1100-RESTORE-    *
+007400*                 CHECKPOINT REBUILDS THEIR PRE-CHECKPOINT CONTENT   *
+007500*                 BY REPLAYING EVERY RECORD UP TO THE CHECKPOINT     *
+007600*                 THROUGH THE SAME 2010-APPLY-RECORD LOGIC A LIVE    *
+007700*                 RECORD USES, INSTEAD OF THE OLD BARE DISCARD-READ. *
+007800*                 ALSO ADDED A GUARD THAT ABENDS IF THE REPLAYED     *
+007900*                 TOTALS DON'T MATCH WHAT WAS CHECKPOINTED, SINCE    *
+008000*                 THAT CAN ONLY MEAN EMPFILE CHANGED UNDERNEATH THE  *
+008100*                 RESTART.                                          *
+008200*****************************************************************
+008300*  REMARKS.
+008400*  READS THE DAILY PAYROLL EXTRACT (EMPFILE) SEQUENTIALLY AND
+008500*  LISTS EACH EMPLOYEE, PRINTING A SALARY SUBTOTAL AND HEADCOUNT
+008600*  EVERY TIME THE EMPLOYEE DESIGNATION CHANGES, THEN A GRAND
+008700*  TOTAL AT END OF FILE.
+008800*****************************************************************
+008900
+009000 ENVIRONMENT DIVISION.
+009100 INPUT-OUTPUT SECTION.
+009200 FILE-CONTROL.
+009300     SELECT EMPFILE ASSIGN DYNAMIC WS-EMPFILE-NAME
+009400         ORGANIZATION IS SEQUENTIAL
+009500         ACCESS MODE  IS SEQUENTIAL
+009600         FILE STATUS  IS WS-FS1.
+009700
+009800     SELECT EMPEXCP ASSIGN TO "EMPEXCP.TXT"
+009900         ORGANIZATION IS SEQUENTIAL
+010000         ACCESS MODE  IS SEQUENTIAL
+010100         FILE STATUS  IS WS-FS2.
+010200
+010300     SELECT DUPRPT ASSIGN TO "DUPRPT.TXT"
+010400         ORGANIZATION IS SEQUENTIAL
+010500         ACCESS MODE  IS SEQUENTIAL
+010600         FILE STATUS  IS WS-FS3.
+010700
+010800     SELECT CHKPTFILE ASSIGN TO "SEQRDCKP.TXT"
+010900         ORGANIZATION IS SEQUENTIAL
+011000         ACCESS MODE  IS SEQUENTIAL
+011100         FILE STATUS  IS WS-FS4.
+011200
+011300     SELECT PRTFILE ASSIGN TO "EMPLIST.PRT"
+011400         ORGANIZATION IS SEQUENTIAL
+011500         ACCESS MODE  IS SEQUENTIAL
+011600         FILE STATUS  IS WS-FS5.
+011700
+011800     SELECT OLDSNAP ASSIGN TO "EMPSNAP.TXT"
+011900         ORGANIZATION IS SEQUENTIAL
+012000         ACCESS MODE  IS SEQUENTIAL
+012100         FILE STATUS  IS WS-FS6.
+012200
+012300     SELECT NEWSNAP ASSIGN TO "EMPSNAP.NEW"
+012400         ORGANIZATION IS SEQUENTIAL
+012500         ACCESS MODE  IS SEQUENTIAL
+012600         FILE STATUS  IS WS-FS7.
+012700
+012800     SELECT RECRPT ASSIGN TO "RECRPT.TXT"
+012900         ORGANIZATION IS SEQUENTIAL
+013000         ACCESS MODE  IS SEQUENTIAL
+013100         FILE STATUS  IS WS-FS8.
+013200
+013300     SELECT AUDITLOG ASSIGN TO "AUDITLOG.TXT"
+013400         ORGANIZATION IS SEQUENTIAL
+013500         ACCESS MODE  IS SEQUENTIAL
+013600         FILE STATUS  IS WS-FS9.
+013700
+013800 DATA DIVISION.
+013900 FILE SECTION.
+014000 FD  EMPFILE
+014100     RECORD CONTAINS 41  CHARACTERS
+014200     BLOCK  CONTAINS 41  CHARACTERS
+014300     RECORDING MODE  IS  F
+014400     DATA RECORD     IS EMPFILE-RECORD.
+014500     COPY EMPREC.
+014600
+014700*****************************************************************
+014800*  EMPEXCP - SALARY-EDIT EXCEPTION FILE. HOLDS EMP-ID, EMP-NAME  *
+014900*  AND THE RAW, UNEDITED EMP-SALARY BYTES FOR ANY RECORD WHOSE   *
+015000*  SALARY FIELD FAILED THE NUMERIC TEST.                        *
+015100*****************************************************************
+015200 FD  EMPEXCP
+015300     RECORD CONTAINS 31  CHARACTERS
+015400     BLOCK  CONTAINS 31  CHARACTERS
+015500     RECORDING MODE  IS  F
+015600     DATA RECORD     IS EMPEXCP-RECORD.
+015700 01  EMPEXCP-RECORD.
+015800     05  EMPEXCP-ID            PIC X(05).
+015900     05  EMPEXCP-NAME          PIC X(15).
+016000     05  EMPEXCP-SALARY-RAW    PIC X(10).
+016100     05  EMPEXCP-NEWLINE       PIC X(01).
+016200
+016300*****************************************************************
+016400*  DUPRPT - EMP-ID CONTROL-BREAK EXCEPTION REPORT. HOLDS ANY     *
+016500*  EMP-ID SEEN A SECOND TIME IN A ROW (EMPFILE IS EXPECTED TO BE *
+016600*  IN EMP-ID SEQUENCE) SO IT IS NOT DOUBLE-COUNTED IN TOTAL.     *
+016700*****************************************************************
+016800 FD  DUPRPT
+016900     RECORD CONTAINS 21  CHARACTERS
+017000     BLOCK  CONTAINS 21  CHARACTERS
+017100     RECORDING MODE  IS  F
+017200     DATA RECORD     IS DUPRPT-RECORD.
+017300 01  DUPRPT-RECORD.
+017400     05  DUPRPT-ID             PIC X(05).
+017500     05  DUPRPT-NAME           PIC X(15).
+017600     05  DUPRPT-NEWLINE        PIC X(01).
+017700
+017800*****************************************************************
+017900*  CHKPTFILE - SINGLE-RECORD RESTART FILE. REWRITTEN EVERY       *
+018000*  WS-CHKPT-INTERVAL RECORDS SO A RERUN WITH THE RESTART         *
+018100*  PARAMETER CAN SKIP FORWARD TO WHERE THE PRIOR RUN LEFT OFF.   *
+018200*****************************************************************
+018300 FD  CHKPTFILE
+018400     RECORD CONTAINS 94  CHARACTERS
+018500     BLOCK  CONTAINS 94  CHARACTERS
+018600     RECORDING MODE  IS  F
+018700     DATA RECORD     IS CKPT-RECORD.
+018800 01  CKPT-RECORD.
+018900     05  CKPT-RECORD-COUNT     PIC 9(07).
+019000     05  CKPT-TOTAL            PIC 9(10).
+019100     05  CKPT-PREV-EMPID       PIC X(05).
+019200     05  CKPT-PREV-DESG        PIC X(10).
+019300     05  CKPT-DESG-SUBTOTAL    PIC 9(10).
+019400     05  CKPT-DESG-COUNT       PIC 9(05).
+019500     05  CKPT-REJECT-COUNT     PIC 9(05).
+019600     05  CKPT-DUP-COUNT        PIC 9(05).
+019700     05  CKPT-NEWHIRE-COUNT    PIC 9(05).
+019800     05  CKPT-TERM-COUNT       PIC 9(05).
+019900     05  CKPT-SALCHG-COUNT     PIC 9(05).
+020000     05  CKPT-ACCEPT-COUNT     PIC 9(07).
+020100     05  CKPT-PAGE-COUNT       PIC 9(03).
+020200     05  CKPT-LINE-COUNT       PIC 9(02).
+020300     05  CKPT-OLDSNAP-READS    PIC 9(07).
+020400     05  CKPT-OLDSNAP-EOF-SW   PIC X(01).
+020500     05  CKPT-NO-SNAPSHOT-SW   PIC X(01).
+020600     05  CKPT-NEWLINE          PIC X(01).
+020700
+020800*****************************************************************
+020900*  PRTFILE - FORMATTED PAYROLL LISTING. EACH PRINT LINE IS       *
+021000*  133 BYTES - A 132 BYTE PRINT IMAGE PLUS A TRAILING NEWLINE.   *
+021100*  REPORT LINES ARE BUILT IN WORKING-STORAGE (RPT-TITLE-LINE,    *
+021200*  RPT-COLUMN-HDG-1/2, RPT-DETAIL-LINE, RPT-SUBTOTAL-LINE AND    *
+021300*  RPT-GRANDTOTAL-LINE) AND MOVED TO PRTFILE-RECORD ON WRITE.    *
+021400*****************************************************************
+021500 FD  PRTFILE
+021600     RECORD CONTAINS 133 CHARACTERS
+021700     BLOCK  CONTAINS 133 CHARACTERS
+021800     RECORDING MODE  IS  F
+021900     DATA RECORD     IS PRTFILE-RECORD.
+022000 01  PRTFILE-RECORD              PIC X(133).
+022100
+022200*****************************************************************
+022300*  OLDSNAP - PRIOR RUN'S EMPLOYEE SNAPSHOT, IN EMP-ID SEQUENCE.  *
+022400*  COMPARED AGAINST EMPFILE TO BUILD THE RECONCILIATION REPORT.  *
+022500*****************************************************************
+022600 FD  OLDSNAP
+022700     RECORD CONTAINS 41  CHARACTERS
+022800     BLOCK  CONTAINS 41  CHARACTERS
+022900     RECORDING MODE  IS  F
+023000     DATA RECORD     IS OLDSNAP-RECORD.
+023100 01  OLDSNAP-RECORD.
+023200     05  OLD-EMP-ID            PIC X(05).
+023300     05  OLD-EMP-NAME          PIC X(15).
+023400     05  OLD-EMP-DESG          PIC X(10).
+023500     05  OLD-EMP-SALARY        PIC 9(10).
+023600     05  OLD-EMP-NEWLINE       PIC X(01).
+023700
+023800*****************************************************************
+023900*  NEWSNAP - THIS RUN'S EMPLOYEE SNAPSHOT, WRITTEN AS EACH        *
+024000*  ACCEPTED RECORD IS PROCESSED. BECOMES NEXT RUN'S EMPSNAP.TXT.  *
+024100*****************************************************************
+024200 FD  NEWSNAP
+024300     RECORD CONTAINS 41  CHARACTERS
+024400     BLOCK  CONTAINS 41  CHARACTERS
+024500     RECORDING MODE  IS  F
+024600     DATA RECORD     IS NEWSNAP-RECORD.
+024700 01  NEWSNAP-RECORD.
+024800     05  NEWSNAP-ID            PIC X(05).
+024900     05  NEWSNAP-NAME          PIC X(15).
+025000     05  NEWSNAP-DESG          PIC X(10).
+025100     05  NEWSNAP-SALARY        PIC 9(10).
+025200     05  NEWSNAP-NEWLINE       PIC X(01).
+025300
+025400*****************************************************************
+025500*  RECRPT - RECONCILIATION REPORT. ONE LINE PER NEW HIRE,        *
+025600*  TERMINATION OR SALARY CHANGE FOUND AGAINST OLDSNAP.           *
+025700*****************************************************************
+025800 FD  RECRPT
+025900     RECORD CONTAINS 53  CHARACTERS
+026000     BLOCK  CONTAINS 53  CHARACTERS
+026100     RECORDING MODE  IS  F
+026200     DATA RECORD     IS RECRPT-RECORD.
+026300 01  RECRPT-RECORD.
+026400     05  RECRPT-TYPE           PIC X(12).
+026500     05  RECRPT-ID             PIC X(05).
+026600     05  RECRPT-NAME           PIC X(15).
+026700     05  RECRPT-OLD-SALARY     PIC 9(10).
+026800     05  RECRPT-NEW-SALARY     PIC 9(10).
+026900     05  RECRPT-NEWLINE        PIC X(01).
+027000
+027100*****************************************************************
+027200*  AUDITLOG - PERMANENT RUN-HISTORY LOG. ONE RECORD IS APPENDED  *
+027300*  EACH RUN WITH THE RUN DATE/TIME AND THE RUN'S CONTROL TOTALS  *
+027400*  SO A PRIOR RUN'S COUNTS CAN BE CONFIRMED WITHOUT RERUNNING.   *
+027500*****************************************************************
+027600 FD  AUDITLOG
+027700     RECORD CONTAINS 43  CHARACTERS
+027800     BLOCK  CONTAINS 43  CHARACTERS
+027900     RECORDING MODE  IS  F
+028000     DATA RECORD     IS AUDITLOG-RECORD.
+028100 01  AUDITLOG-RECORD.
+028200     05  AUDIT-RUN-DATE        PIC X(10).
+028300     05  AUDIT-RUN-TIME        PIC X(08).
+028400     05  AUDIT-RECORD-COUNT    PIC 9(07).
+028500     05  AUDIT-ACCEPT-COUNT    PIC 9(07).
+028600     05  AUDIT-TOTAL           PIC 9(10).
+028700     05  AUDIT-NEWLINE         PIC X(01).
+028800
+028900 WORKING-STORAGE SECTION.
+029000 01  TOTAL                     PIC 9(10).
+029100
+029200 01  WS-VAR.
+029300     05  WS-FS1                PIC 9(02).
+029400     05  WS-FS2                PIC 9(02).
+029500     05  WS-FS3                PIC 9(02).
+029600     05  WS-FS4                PIC 9(02).
+029700     05  WS-FS5                PIC 9(02).
+029800     05  WS-FS6                PIC 9(02).
+029900     05  WS-FS7                PIC 9(02).
+030000     05  WS-FS8                PIC 9(02).
+030100     05  WS-FS9                PIC 9(02).
+030200     05  WS-EOF-SW             PIC X(01).
+030300         88  WS-EOF-IS-TRUE        VALUE 'Y'.
+030400         88  WS-NOT-EOF            VALUE 'N'.
+030500     05  WS-DUPLICATE-SW       PIC X(01).
+030600         88  WS-DUPLICATE-IS-TRUE VALUE 'Y'.
+030700         88  WS-NOT-DUPLICATE     VALUE 'N'.
+030800     05  WS-OLDSNAP-EOF-SW     PIC X(01)     VALUE 'N'.
+030900         88  WS-OLDSNAP-EOF        VALUE 'Y'.
+031000         88  WS-OLDSNAP-NOT-EOF    VALUE 'N'.
+031100     05  WS-NO-SNAPSHOT-SW     PIC X(01)     VALUE 'N'.
+031200         88  WS-NO-PRIOR-SNAPSHOT  VALUE 'Y'.
+031300         88  WS-HAS-PRIOR-SNAPSHOT VALUE 'N'.
+031400
+031500 01  WS-BREAK-FIELDS.
+031600     05  WS-FIRST-RECORD-SW    PIC X(01)     VALUE 'Y'.
+031700         88  WS-FIRST-RECORD       VALUE 'Y'.
+031800     05  WS-PREV-DESG          PIC X(10)     VALUE SPACES.
+031900     05  WS-DESG-SUBTOTAL      PIC 9(10)     VALUE 0.
+032000     05  WS-DESG-COUNT         PIC 9(05)     VALUE 0.
+032100
+032200 01  WS-DUP-FIELDS.
+032300     05  WS-PREV-EMPID         PIC X(05)     VALUE SPACES.
+032400
+032500 01  WS-EXCEPTION-COUNTS.
+032600     05  WS-REJECT-COUNT       PIC 9(05)     VALUE 0.
+032700     05  WS-DUP-COUNT          PIC 9(05)     VALUE 0.
+032800
+032900 01  WS-RECONCILE-COUNTS.
+033000     05  WS-NEWHIRE-COUNT      PIC 9(05)     VALUE 0.
+033100     05  WS-TERM-COUNT         PIC 9(05)     VALUE 0.
+033200     05  WS-SALCHG-COUNT       PIC 9(05)     VALUE 0.
+033300     05  WS-ACCEPT-COUNT       PIC 9(07)     VALUE 0.
+033400
+033500 01  WS-CHECKPOINT-FIELDS.
+033600     05  WS-RECORD-COUNT       PIC 9(07)     VALUE 0.
+033700     05  WS-CHKPT-INTERVAL     PIC 9(07)     VALUE 1000.
+033800     05  WS-CHKPT-QUOTIENT     PIC 9(07)     VALUE 0.
+033900     05  WS-CHKPT-REMAINDER    PIC 9(07)     VALUE 0.
+034000     05  WS-OLDSNAP-READ-COUNT PIC 9(07)     VALUE 0.
+034100     05  WS-CKPT-TARGET-COUNT  PIC 9(07)     VALUE 0.
+034200     05  WS-CKPT-TARGET-TOTAL  PIC 9(10)     VALUE 0.
+034300     05  WS-CKPT-TARGET-ACCEPT PIC 9(07)     VALUE 0.
+034400
+034500 01  WS-PARM-FIELDS.
+034600     05  WS-PARM-LINE          PIC X(80)     VALUE SPACES.
+034700     05  WS-RESTART-SW         PIC X(01)     VALUE 'N'.
+034800         88  WS-RESTART-REQUESTED  VALUE 'Y'.
+034900     05  WS-PARM-WORD-1        PIC X(08)     VALUE SPACES.
+035000     05  WS-PARM-WORD-2        PIC X(08)     VALUE SPACES.
+035100
+035200 01  WS-EMPFILE-FIELDS.
+035300     05  WS-EMPFILE-DATE       PIC 9(08)     VALUE 0.
+035400     05  WS-EMPFILE-NAME       PIC X(15)     VALUE SPACES.
+035500
+035600 01  WS-REPORT-FIELDS.
+035700     05  WS-PAGE-COUNT         PIC 9(03)     VALUE 0.
+035800     05  WS-LINE-COUNT         PIC 9(02)     VALUE 0.
+035900     05  WS-LINES-PER-PAGE     PIC 9(02)     VALUE 60.
+036000     05  WS-RUN-DATE-RAW       PIC 9(08)     VALUE 0.
+036100     05  WS-RUN-DATE-RAW-R REDEFINES WS-RUN-DATE-RAW.
+036200         10  WS-RUN-DATE-CCYY     PIC 9(04).
+036300         10  WS-RUN-DATE-MM       PIC 9(02).
+036400         10  WS-RUN-DATE-DD       PIC 9(02).
+036500     05  WS-RUN-TIME-RAW       PIC 9(08)     VALUE 0.
+036600     05  WS-RUN-TIME-RAW-R REDEFINES WS-RUN-TIME-RAW.
+036700         10  WS-RUN-TIME-HH       PIC 9(02).
+036800         10  WS-RUN-TIME-MM       PIC 9(02).
+036900         10  WS-RUN-TIME-SS       PIC 9(02).
+037000         10  WS-RUN-TIME-HS       PIC 9(02).
+037100
+037200*****************************************************************
+037300*  PAYROLL LISTING REPORT LINES - MOVED TO PRTFILE-RECORD ON     *
+037400*  WRITE. SEE THE PRTFILE FD REMARKS FOR THE RECORD LAYOUT.      *
+037500*****************************************************************
+037600 01  RPT-TITLE-LINE.
+037700     05  RPT-FORMFEED          PIC X(01)     VALUE SPACE.
+037800     05  FILLER                PIC X(29)     VALUE SPACES.
+037900     05  FILLER                PIC X(22)     VALUE
+038000             "DAILY PAYROLL LISTING".
+038100     05  FILLER                PIC X(20)     VALUE SPACES.
+038200     05  FILLER                PIC X(09)     VALUE "RUN DATE ".
+038300     05  RPT-RUN-DATE          PIC X(10)     VALUE SPACES.
+038400     05  FILLER                PIC X(10)     VALUE SPACES.
+038500     05  FILLER                PIC X(05)     VALUE "PAGE ".
+038600     05  RPT-PAGE-NO           PIC ZZZ9.
+038700     05  FILLER                PIC X(22)     VALUE SPACES.
+038800     05  RPT-TITLE-NEWLINE     PIC X(01)     VALUE X'0A'.
+038900
+039000 01  RPT-COLUMN-HDG-1.
+039100     05  FILLER                PIC X(01)     VALUE SPACE.
+039200     05  FILLER                PIC X(06)     VALUE "EMP ID".
+039300     05  FILLER                PIC X(04)     VALUE SPACES.
+039400     05  FILLER                PIC X(13)     VALUE
+039500             "EMPLOYEE NAME".
+039600     05  FILLER                PIC X(07)     VALUE SPACES.
+039700     05  FILLER                PIC X(11)     VALUE "DESIGNATION".
+039800     05  FILLER                PIC X(09)     VALUE SPACES.
+039900     05  FILLER                PIC X(06)     VALUE "SALARY".
+040000     05  FILLER                PIC X(75)     VALUE SPACES.
+040100     05  RPT-HDG1-NEWLINE      PIC X(01)     VALUE X'0A'.
+040200
+040300 01  RPT-COLUMN-HDG-2.
+040400     05  FILLER                PIC X(01)     VALUE SPACE.
+040500     05  FILLER                PIC X(05)     VALUE ALL "-".
+040600     05  FILLER                PIC X(05)     VALUE SPACES.
+040700     05  FILLER                PIC X(15)     VALUE ALL "-".
+040800     05  FILLER                PIC X(05)     VALUE SPACES.
+040900     05  FILLER                PIC X(10)     VALUE ALL "-".
+041000     05  FILLER                PIC X(08)     VALUE SPACES.
+041100     05  FILLER                PIC X(13)     VALUE ALL "-".
+041200     05  FILLER                PIC X(70)     VALUE SPACES.
+041300     05  RPT-HDG2-NEWLINE      PIC X(01)     VALUE X'0A'.
+041400
+041500 01  RPT-DETAIL-LINE.
+041600     05  FILLER                PIC X(01)     VALUE SPACE.
+041700     05  RPT-DET-ID            PIC X(05).
+041800     05  FILLER                PIC X(05)     VALUE SPACES.
+041900     05  RPT-DET-NAME          PIC X(15).
+042000     05  FILLER                PIC X(05)     VALUE SPACES.
+042100     05  RPT-DET-DESG          PIC X(10).
+042200     05  FILLER                PIC X(05)     VALUE SPACES.
+042300     05  RPT-DET-SALARY        PIC Z,ZZZ,ZZZ,ZZ9.
+042400     05  FILLER                PIC X(73)     VALUE SPACES.
+042500     05  RPT-DET-NEWLINE       PIC X(01)     VALUE X'0A'.
+042600
+042700 01  RPT-SUBTOTAL-LINE.
+042800     05  FILLER                PIC X(01)     VALUE SPACE.
+042900     05  FILLER                PIC X(22)     VALUE
+043000             "DESIGNATION SUBTOTAL -".
+043100     05  RPT-SUB-DESG          PIC X(10).
+043200     05  FILLER                PIC X(03)     VALUE SPACES.
+043300     05  FILLER                PIC X(09)     VALUE "HEADCOUNT".
+043400     05  FILLER                PIC X(01)     VALUE SPACE.
+043500     05  RPT-SUB-COUNT         PIC ZZZZ9.
+043600     05  FILLER                PIC X(03)     VALUE SPACES.
+043700     05  FILLER                PIC X(06)     VALUE "SALARY".
+043800     05  FILLER                PIC X(01)     VALUE SPACE.
+043900     05  RPT-SUB-AMOUNT        PIC Z,ZZZ,ZZZ,ZZ9.
+044000     05  FILLER                PIC X(58)     VALUE SPACES.
+044100     05  RPT-SUB-NEWLINE       PIC X(01)     VALUE X'0A'.
+044200
+044300 01  RPT-GRANDTOTAL-LINE.
+044400     05  FILLER                PIC X(01)     VALUE SPACE.
+044500     05  FILLER                PIC X(18)     VALUE
+044600             "GRAND TOTAL SALARY".
+044700     05  FILLER                PIC X(05)     VALUE SPACES.
+044800     05  RPT-GRAND-TOTAL       PIC Z,ZZZ,ZZZ,ZZ9.
+044900     05  FILLER                PIC X(95)     VALUE SPACES.
+045000     05  RPT-GRAND-NEWLINE     PIC X(01)     VALUE X'0A'.
+045100
+045200 01  WS-ABEND-TEXT             PIC X(40).
+045300
+045400
+045500 PROCEDURE DIVISION.
+045600
+045700*****************************************************************
+045800*  0000-MAINLINE                                                *
+045900*****************************************************************
+046000 0000-MAINLINE.
+046100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+046200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+046300         UNTIL WS-EOF-IS-TRUE.
+046400     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+046500     STOP RUN.
+046600
+046700*****************************************************************
+046800*  1000-INITIALIZE                                              *
+046900*****************************************************************
+047000 1000-INITIALIZE.
+047100     SET  WS-NOT-EOF TO TRUE.
+047200     SET  WS-FIRST-RECORD TO TRUE.
+047300     MOVE 0 TO TOTAL.
+047400     MOVE 0 TO WS-DESG-SUBTOTAL.
+047500     MOVE 0 TO WS-DESG-COUNT.
+047600     MOVE 0 TO WS-REJECT-COUNT.
+047700     MOVE 0 TO WS-DUP-COUNT.
+047800     MOVE 0 TO WS-NEWHIRE-COUNT.
+047900     MOVE 0 TO WS-TERM-COUNT.
+048000     MOVE 0 TO WS-SALCHG-COUNT.
+048100     MOVE 0 TO WS-ACCEPT-COUNT.
+048200     MOVE 0 TO WS-PAGE-COUNT.
+048300     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+048400     ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+048500     ACCEPT WS-RUN-TIME-RAW FROM TIME.
+048600     STRING WS-RUN-DATE-MM    "/"
+048700            WS-RUN-DATE-DD    "/"
+048800            WS-RUN-DATE-CCYY
+048900            DELIMITED BY SIZE INTO RPT-RUN-DATE.
+049000     ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+049100     PERFORM 1050-BUILD-EMPFILE-NAME THRU 1050-EXIT.
+049200     OPEN INPUT EMPFILE.
+049300     IF WS-FS1 NOT = 00
+049400         MOVE "OPEN FAILED ON EMPFILE" TO WS-ABEND-TEXT
+049500         PERFORM 9900-ABEND THRU 9900-EXIT
+049600     END-IF.
+049700     PERFORM 1060-OPEN-OUTPUT-FILES THRU 1060-EXIT.
+049800     OPEN INPUT OLDSNAP.
+049900     IF WS-FS6 = 00
+050000         PERFORM 1300-READ-OLDSNAP THRU 1300-EXIT
+050100     ELSE
+050200         IF WS-FS6 NOT = 35
+050300             MOVE "OPEN FAILED ON OLDSNAP" TO WS-ABEND-TEXT
+050400             PERFORM 9900-ABEND THRU 9900-EXIT
+050500         END-IF
+050600         SET WS-OLDSNAP-EOF     TO TRUE
+050700         SET WS-NO-PRIOR-SNAPSHOT TO TRUE
+050800         DISPLAY "SEQREAD - NO PRIOR SNAPSHOT FOUND, SKIPPING "
+050900                 "RECONCILIATION"
+051000     END-IF.
+051100     IF WS-RESTART-REQUESTED
+051200         PERFORM 1100-RESTORE-CHECKPOINT THRU 1100-EXIT
+051300     END-IF.
+051400 1000-EXIT.
+051500     EXIT.
+051600*****************************************************************
+051700*  1060-OPEN-OUTPUT-FILES - OPEN THE REPORT/EXCEPTION/SNAPSHOT   *
+051800*  FILES OUTPUT (TRUNCATING), RESTART OR NOT. ON A RESTART,       *
+051900*  1100-RESTORE-CHECKPOINT REBUILDS WHATEVER THESE FILES SHOULD   *
+052000*  ALREADY CONTAIN BY REPLAYING EVERY PRE-CHECKPOINT RECORD       *
+052100*  THROUGH THE SAME LOGIC A LIVE RECORD USES, SO THEY END UP WITH *
+052200*  EXACTLY THE CONTENT AN UNINTERRUPTED RUN WOULD HAVE PRODUCED.  *
+052300*  REOPENING THEM EXTEND TO PRESERVE A PRIOR, ABENDED RUN'S       *
+052400*  PARTIAL OUTPUT WAS TRIED BEFORE AND DROPPED - IT DUPLICATED    *
+052500*  THE ROWS FOR ANY RECORD PROCESSED AFTER THE LAST CHECKPOINT    *
+052600*  BUT BEFORE THE ACTUAL ABEND.                                   *
+052700*****************************************************************
+052800 1060-OPEN-OUTPUT-FILES.
+052900     OPEN OUTPUT EMPEXCP.
+053000     OPEN OUTPUT DUPRPT.
+053100     OPEN OUTPUT PRTFILE.
+053200     OPEN OUTPUT NEWSNAP.
+053300     OPEN OUTPUT RECRPT.
+053400     IF WS-FS2 NOT = 00
+053500         MOVE "OPEN FAILED ON EMPEXCP" TO WS-ABEND-TEXT
+053600         PERFORM 9900-ABEND THRU 9900-EXIT
+053700     END-IF.
+053800     IF WS-FS3 NOT = 00
+053900         MOVE "OPEN FAILED ON DUPRPT" TO WS-ABEND-TEXT
+054000         PERFORM 9900-ABEND THRU 9900-EXIT
+054100     END-IF.
+054200     IF WS-FS5 NOT = 00
+054300         MOVE "OPEN FAILED ON PRTFILE" TO WS-ABEND-TEXT
+054400         PERFORM 9900-ABEND THRU 9900-EXIT
+054500     END-IF.
+054600     IF WS-FS7 NOT = 00
+054700         MOVE "OPEN FAILED ON NEWSNAP" TO WS-ABEND-TEXT
+054800         PERFORM 9900-ABEND THRU 9900-EXIT
+054900     END-IF.
+055000     IF WS-FS8 NOT = 00
+055100         MOVE "OPEN FAILED ON RECRPT" TO WS-ABEND-TEXT
+055200         PERFORM 9900-ABEND THRU 9900-EXIT
+055300     END-IF.
+055400 1060-EXIT.
+055500     EXIT.
+055600
+055700*****************************************************************
+055800*  1050-BUILD-EMPFILE-NAME - THE COMMAND LINE MAY CARRY A         *
+055900*  YYYYMMDD RUN-DATE OVERRIDE AND/OR THE RESTART KEYWORD, IN      *
+056000*  EITHER ORDER, SEPARATED BY A SPACE. THE RUN DATE (OVERRIDE OR  *
+056100*  TODAY, IF NONE WAS PASSED) SELECTS WHICH EMPYYYYMMDD.TXT       *
+056200*  EXTRACT EMPFILE IS READ FROM.                                  *
+056300*****************************************************************
+056400 1050-BUILD-EMPFILE-NAME.
+056500     MOVE WS-RUN-DATE-RAW TO WS-EMPFILE-DATE.
+056600     UNSTRING WS-PARM-LINE DELIMITED BY SPACE
+056700         INTO WS-PARM-WORD-1 WS-PARM-WORD-2.
+056800     IF WS-PARM-WORD-1 = "RESTART"
+056900         SET WS-RESTART-REQUESTED TO TRUE
+057000     ELSE
+057100         IF WS-PARM-WORD-1 IS NUMERIC
+057200             MOVE WS-PARM-WORD-1 TO WS-EMPFILE-DATE
+057300         END-IF
+057400     END-IF.
+057500     IF WS-PARM-WORD-2 = "RESTART"
+057600         SET WS-RESTART-REQUESTED TO TRUE
+057700     ELSE
+057800         IF WS-PARM-WORD-2 IS NUMERIC
+057900             MOVE WS-PARM-WORD-2 TO WS-EMPFILE-DATE
+058000         END-IF
+058100     END-IF.
+058200     STRING "EMP" WS-EMPFILE-DATE ".TXT"
+058300         DELIMITED BY SIZE INTO WS-EMPFILE-NAME.
+058400 1050-EXIT.
+058500     EXIT.
+058600
+058700*****************************************************************
+058800*  1300-READ-OLDSNAP - READ THE NEXT PRIOR-RUN SNAPSHOT RECORD.   *
+058900*****************************************************************
+059000 1300-READ-OLDSNAP.
+059100     READ OLDSNAP.
+059200     IF WS-FS6 = 10
+059300         SET WS-OLDSNAP-EOF TO TRUE
+059400         GO TO 1300-EXIT
+059500     END-IF.
+059600     IF WS-FS6 NOT = 00
+059700         MOVE "READ FAILED ON OLDSNAP" TO WS-ABEND-TEXT
+059800         PERFORM 9900-ABEND THRU 9900-EXIT
+059900     END-IF.
+060000     ADD 1 TO WS-OLDSNAP-READ-COUNT.
+060100 1300-EXIT.
+060200     EXIT.
+060300
+060400*****************************************************************
+060500*  1100-RESTORE-CHECKPOINT - RESUME A PRIOR RUN FROM SEQRDCKP    *
+060600*  BY READING HOW FAR IT GOT (CKPT-RECORD-COUNT) AND REPLAYING    *
+060700*  EVERY RECORD UP TO THAT POINT THROUGH 1200-SKIP-FORWARD,       *
+060800*  WHICH APPLIES THE SAME LOGIC A LIVE RECORD GOES THROUGH. THIS  *
+060900*  REBUILDS EMPEXCP/DUPRPT/PRTFILE/NEWSNAP/RECRPT FROM SCRATCH    *
+061000*  AND ADVANCES OLDSNAP IN STEP VIA 2400-RECONCILE, SO THERE IS   *
+061100*  NO SEPARATE OLDSNAP CATCH-UP NEEDED - AND NATURALLY LEAVES     *
+061200*  EVERY RUN COUNTER EXACTLY WHERE THE ORIGINAL RUN LEFT THEM.    *
+061300*  CKPT-TOTAL AND CKPT-ACCEPT-COUNT ARE KEPT ONLY TO CROSS-CHECK  *
+061400*  THE REPLAY - IF THEY DON'T MATCH, EMPFILE CHANGED SINCE THE    *
+061500*  CHECKPOINT WAS TAKEN AND RESUMING WOULD BE UNSAFE.             *
+061600*****************************************************************
+061700 1100-RESTORE-CHECKPOINT.
+061800     OPEN INPUT CHKPTFILE.
+061900     IF WS-FS4 NOT = 00
+062000         DISPLAY "SEQREAD - NO CHECKPOINT FOUND, STARTING FRESH"
+062100         GO TO 1100-EXIT
+062200     END-IF.
+062300     READ CHKPTFILE.
+062400     IF WS-FS4 NOT = 00
+062500         DISPLAY "SEQREAD - CHECKPOINT FILE EMPTY, STARTING FRESH"
+062600         CLOSE CHKPTFILE
+062700         GO TO 1100-EXIT
+062800     END-IF.
+062900     MOVE CKPT-RECORD-COUNT    TO WS-CKPT-TARGET-COUNT.
+063000     MOVE CKPT-TOTAL           TO WS-CKPT-TARGET-TOTAL.
+063100     MOVE CKPT-ACCEPT-COUNT    TO WS-CKPT-TARGET-ACCEPT.
+063200     CLOSE CHKPTFILE.
+063300     DISPLAY "SEQREAD - REPLAYING " WS-CKPT-TARGET-COUNT
+063400             " RECORDS FROM THE LAST CHECKPOINT".
+063500     PERFORM 1200-SKIP-FORWARD THRU 1200-EXIT
+063600         WS-CKPT-TARGET-COUNT TIMES.
+063700     IF WS-RECORD-COUNT NOT = WS-CKPT-TARGET-COUNT
+063800        OR TOTAL NOT = WS-CKPT-TARGET-TOTAL
+063900        OR WS-ACCEPT-COUNT NOT = WS-CKPT-TARGET-ACCEPT
+064000         MOVE "EMPFILE CHANGED SINCE LAST CHECKPOINT"
+064100             TO WS-ABEND-TEXT
+064200         PERFORM 9900-ABEND THRU 9900-EXIT
+064300     END-IF.
+064400 1100-EXIT.
+064500     EXIT.
+064600
+064700*****************************************************************
+064800*  1200-SKIP-FORWARD - REPLAY ONE EMPFILE RECORD ALREADY COVERED *
+064900*  BY THE LAST CHECKPOINT, RUNNING IT THROUGH THE SAME            *
+065000*  2010-APPLY-RECORD LOGIC 2000-PROCESS-RECORD USES FOR A LIVE    *
+065100*  RECORD, SO EMPEXCP/DUPRPT/PRTFILE/NEWSNAP/RECRPT EACH GET      *
+065200*  EXACTLY ONE FRESH ROW FOR IT. NO CHECKPOINT IS WRITTEN DURING  *
+065300*  REPLAY - 1100-RESTORE-CHECKPOINT CHECKS THE RESULT AGAINST THE *
+065400*  ORIGINAL CHECKPOINT ONCE THE REPLAY IS COMPLETE.               *
+065500*****************************************************************
+065600 1200-SKIP-FORWARD.
+065700     READ EMPFILE.
+065800     IF WS-FS1 = 10
+065900         SET WS-EOF-IS-TRUE TO TRUE
+066000         GO TO 1200-EXIT
+066100     END-IF.
+066200     IF WS-FS1 NOT = 00
+066300         MOVE "READ FAILED ON EMPFILE DURING RESTART REPLAY"
+066400                 TO WS-ABEND-TEXT
+066500         PERFORM 9900-ABEND THRU 9900-EXIT
+066600     END-IF.
+066700     ADD 1 TO WS-RECORD-COUNT.
+066800     PERFORM 2010-APPLY-RECORD THRU 2010-EXIT.
+066900 1200-EXIT.
+067000     EXIT.
+067100
+067200*****************************************************************
+067300*  2000-PROCESS-RECORD - READ ONE EMPLOYEE, APPLY IT VIA          *
+067400*  2010-APPLY-RECORD, AND CHECKPOINT.                             *
+067500*****************************************************************
+067600 2000-PROCESS-RECORD.
+067700     READ EMPFILE.
+067800     IF WS-FS1 = 10
+067900         SET WS-EOF-IS-TRUE TO TRUE
+068000         GO TO 2000-EXIT
+068100     END-IF.
+068200     IF WS-FS1 NOT = 00
+068300         MOVE "READ FAILED ON EMPFILE" TO WS-ABEND-TEXT
+068400         PERFORM 9900-ABEND THRU 9900-EXIT
+068500     END-IF.
+068600     ADD 1 TO WS-RECORD-COUNT.
+068700     PERFORM 2010-APPLY-RECORD THRU 2010-EXIT.
+068800     PERFORM 2800-CHECKPOINT THRU 2800-EXIT.
+068900 2000-EXIT.
+069000     EXIT.
+069100
+069200*****************************************************************
+069300*  2010-APPLY-RECORD - DUPLICATE CHECK, REJECT CHECK, CONTROL      *
+069400*  BREAK, RECONCILE, SNAPSHOT AND DETAIL-LINE LOGIC FOR ONE        *
+069500*  EMPFILE RECORD ALREADY READ INTO EMPFILE-RECORD. FACTORED OUT  *
+069600*  OF 2000-PROCESS-RECORD SO 1200-SKIP-FORWARD CAN REPLAY A        *
+069700*  PRE-CHECKPOINT RECORD THROUGH EXACTLY THE SAME LOGIC WITHOUT    *
+069800*  WRITING A CHECKPOINT OF ITS OWN.                                *
+069900*****************************************************************
+070000 2010-APPLY-RECORD.
+070100     PERFORM 2030-CHECK-DUPLICATE THRU 2030-EXIT.
+070200     IF WS-DUPLICATE-IS-TRUE
+070300         GO TO 2010-EXIT
+070400     END-IF.
+070500     IF EMP-SALARY-X NOT NUMERIC
+070600         PERFORM 2050-REJECT-RECORD THRU 2050-EXIT
+070700         GO TO 2010-EXIT
+070800     END-IF.
+070900     PERFORM 2100-CONTROL-BREAK THRU 2100-EXIT.
+071000     ADD EMP-SALARY TO TOTAL.
+071100     ADD EMP-SALARY TO WS-DESG-SUBTOTAL.
+071200     ADD 1          TO WS-DESG-COUNT.
+071300     ADD 1          TO WS-ACCEPT-COUNT.
+071400     IF WS-HAS-PRIOR-SNAPSHOT
+071500         PERFORM 2400-RECONCILE THRU 2400-EXIT
+071600     END-IF.
+071700     PERFORM 2450-SNAPSHOT-RECORD THRU 2450-EXIT.
+071800     PERFORM 2600-WRITE-DETAIL-LINE THRU 2600-EXIT.
+071900 2010-EXIT.
+072000     EXIT.
+072100
+072200*****************************************************************
+072300*  2600-WRITE-DETAIL-LINE - PRINT ONE EMPLOYEE, STARTING A NEW   *
+072400*  PAGE FIRST IF THE CURRENT PAGE IS FULL.                       *
+072500*****************************************************************
+072600 2600-WRITE-DETAIL-LINE.
+072700     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+072800         PERFORM 2700-PRINT-HEADERS THRU 2700-EXIT
+072900     END-IF.
+073000     MOVE EMP-ID          TO RPT-DET-ID.
+073100     MOVE EMP-NAME        TO RPT-DET-NAME.
+073200     MOVE EMP-DESG        TO RPT-DET-DESG.
+073300     MOVE EMP-SALARY      TO RPT-DET-SALARY.
+073400     WRITE PRTFILE-RECORD FROM RPT-DETAIL-LINE.
+073500     ADD 1 TO WS-LINE-COUNT.
+073600 2600-EXIT.
+073700     EXIT.
+073800
+073900*****************************************************************
+074000*  2700-PRINT-HEADERS - START A NEW PAGE: TITLE, RUN DATE, PAGE  *
+074100*  NUMBER AND COLUMN HEADINGS.                                   *
+074200*****************************************************************
+074300 2700-PRINT-HEADERS.
+074400     ADD 1 TO WS-PAGE-COUNT.
+074500     MOVE WS-PAGE-COUNT TO RPT-PAGE-NO.
+074600     IF WS-PAGE-COUNT = 1
+074700         MOVE SPACE TO RPT-FORMFEED
+074800     ELSE
+074900         MOVE X'0C' TO RPT-FORMFEED
+075000     END-IF.
+075100     WRITE PRTFILE-RECORD FROM RPT-TITLE-LINE.
+075200     WRITE PRTFILE-RECORD FROM RPT-COLUMN-HDG-1.
+075300     WRITE PRTFILE-RECORD FROM RPT-COLUMN-HDG-2.
+075400     MOVE 0 TO WS-LINE-COUNT.
+075500 2700-EXIT.
+075600     EXIT.
+075700
+075800*****************************************************************
+075900*  2800-CHECKPOINT - EVERY WS-CHKPT-INTERVAL RECORDS, REWRITE    *
+076000*  THE SINGLE CHECKPOINT RECORD ON SEQRDCKP WITH THE CURRENT     *
+076100*  RECORD COUNT AND RUNNING TOTALS SO A RESTART CAN RESUME HERE. *
+076200*****************************************************************
+076300 2800-CHECKPOINT.
+076400     DIVIDE WS-RECORD-COUNT BY WS-CHKPT-INTERVAL
+076500         GIVING WS-CHKPT-QUOTIENT
+076600         REMAINDER WS-CHKPT-REMAINDER.
+076700     IF WS-CHKPT-REMAINDER = 0
+076800         PERFORM 2810-WRITE-CHECKPOINT THRU 2810-EXIT
+076900     END-IF.
+077000 2800-EXIT.
+077100     EXIT.
+077200
+077300*****************************************************************
+077400*  2810-WRITE-CHECKPOINT - REWRITE THE ONE-RECORD SEQRDCKP FILE  *
+077500*****************************************************************
+077600 2810-WRITE-CHECKPOINT.
+077700     OPEN OUTPUT CHKPTFILE.
+077800     MOVE WS-RECORD-COUNT     TO CKPT-RECORD-COUNT.
+077900     MOVE TOTAL               TO CKPT-TOTAL.
+078000     MOVE WS-PREV-EMPID       TO CKPT-PREV-EMPID.
+078100     MOVE WS-PREV-DESG        TO CKPT-PREV-DESG.
+078200     MOVE WS-DESG-SUBTOTAL    TO CKPT-DESG-SUBTOTAL.
+078300     MOVE WS-DESG-COUNT       TO CKPT-DESG-COUNT.
+078400     MOVE WS-REJECT-COUNT     TO CKPT-REJECT-COUNT.
+078500     MOVE WS-DUP-COUNT        TO CKPT-DUP-COUNT.
+078600     MOVE WS-NEWHIRE-COUNT    TO CKPT-NEWHIRE-COUNT.
+078700     MOVE WS-TERM-COUNT       TO CKPT-TERM-COUNT.
+078800     MOVE WS-SALCHG-COUNT     TO CKPT-SALCHG-COUNT.
+078900     MOVE WS-ACCEPT-COUNT     TO CKPT-ACCEPT-COUNT.
+079000     MOVE WS-PAGE-COUNT       TO CKPT-PAGE-COUNT.
+079100     MOVE WS-LINE-COUNT       TO CKPT-LINE-COUNT.
+079200     MOVE WS-OLDSNAP-READ-COUNT TO CKPT-OLDSNAP-READS.
+079300     IF WS-OLDSNAP-EOF
+079400         MOVE 'Y'             TO CKPT-OLDSNAP-EOF-SW
+079500     ELSE
+079600         MOVE 'N'             TO CKPT-OLDSNAP-EOF-SW
+079700     END-IF.
+079800     MOVE WS-NO-SNAPSHOT-SW   TO CKPT-NO-SNAPSHOT-SW.
+079900     MOVE X'0A'               TO CKPT-NEWLINE.
+080000     WRITE CKPT-RECORD.
+080100     CLOSE CHKPTFILE.
+080200 2810-EXIT.
+080300     EXIT.
+080400
+080500*****************************************************************
+080600*  2030-CHECK-DUPLICATE - FLAG A REPEATED EMP-ID AND ROUTE IT TO  *
+080700*  DUPRPT INSTEAD OF LETTING IT BE DOUBLE-COUNTED IN TOTAL. ALSO  *
+080800*  ENFORCES THE ASCENDING EMP-ID SEQUENCE THE DUPLICATE CHECK,    *
+080900*  THE CONTROL BREAK AND THE OLDSNAP RECONCILIATION MERGE ALL     *
+081000*  DEPEND ON - AN EMP-ID LOWER THAN THE PRIOR RECORD'S ABENDS     *
+081100*  THE RUN RATHER THAN SILENTLY PRODUCING A WRONG REPORT.         *
+081200*****************************************************************
+081300 2030-CHECK-DUPLICATE.
+081400     IF EMP-ID = WS-PREV-EMPID
+081500         SET WS-DUPLICATE-IS-TRUE TO TRUE
+081600         MOVE EMP-ID    TO DUPRPT-ID
+081700         MOVE EMP-NAME  TO DUPRPT-NAME
+081800         MOVE X'0A'     TO DUPRPT-NEWLINE
+081900         WRITE DUPRPT-RECORD
+082000         ADD 1 TO WS-DUP-COUNT
+082100     ELSE
+082200         IF EMP-ID < WS-PREV-EMPID
+082300             MOVE "EMPFILE OUT OF SEQUENCE"
+082400                 TO WS-ABEND-TEXT
+082500             PERFORM 9900-ABEND THRU 9900-EXIT
+082600         END-IF
+082700         SET WS-NOT-DUPLICATE TO TRUE
+082800         MOVE EMP-ID TO WS-PREV-EMPID
+082900     END-IF.
+083000 2030-EXIT.
+083100     EXIT.
+083200
+083300*****************************************************************
+083400*  2050-REJECT-RECORD - LOG A RECORD WHOSE EMP-SALARY IS NOT     *
+083500*  NUMERIC TO EMPEXCP INSTEAD OF LETTING THE ADD ABEND.          *
+083600*****************************************************************
+083700 2050-REJECT-RECORD.
+083800     MOVE EMP-ID         TO EMPEXCP-ID.
+083900     MOVE EMP-NAME       TO EMPEXCP-NAME.
+084000     MOVE EMP-SALARY-X   TO EMPEXCP-SALARY-RAW.
+084100     MOVE X'0A'          TO EMPEXCP-NEWLINE.
+084200     WRITE EMPEXCP-RECORD.
+084300     ADD 1 TO WS-REJECT-COUNT.
+084400 2050-EXIT.
+084500     EXIT.
+084600
+084700*****************************************************************
+084800*  2100-CONTROL-BREAK - SUBTOTAL WHEN EMP-DESG CHANGES          *
+084900*****************************************************************
+085000 2100-CONTROL-BREAK.
+085100     IF WS-FIRST-RECORD
+085200         MOVE EMP-DESG TO WS-PREV-DESG
+085300         MOVE 'N'      TO WS-FIRST-RECORD-SW
+085400         GO TO 2100-EXIT
+085500     END-IF.
+085600
+085700     IF EMP-DESG NOT = WS-PREV-DESG
+085800         PERFORM 2200-PRINT-SUBTOTAL THRU 2200-EXIT
+085900         MOVE EMP-DESG TO WS-PREV-DESG
+086000         MOVE 0        TO WS-DESG-SUBTOTAL
+086100         MOVE 0        TO WS-DESG-COUNT
+086200     END-IF.
+086300 2100-EXIT.
+086400     EXIT.
+086500
+086600*****************************************************************
+086700*  2200-PRINT-SUBTOTAL - SUBTOTAL/HEADCOUNT FOR ONE DESIGNATION *
+086800*****************************************************************
+086900 2200-PRINT-SUBTOTAL.
+087000     MOVE WS-PREV-DESG     TO RPT-SUB-DESG.
+087100     MOVE WS-DESG-COUNT    TO RPT-SUB-COUNT.
+087200     MOVE WS-DESG-SUBTOTAL TO RPT-SUB-AMOUNT.
+087300     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+087400         PERFORM 2700-PRINT-HEADERS THRU 2700-EXIT
+087500     END-IF.
+087600     WRITE PRTFILE-RECORD FROM RPT-SUBTOTAL-LINE.
+087700     ADD 1 TO WS-LINE-COUNT.
+087800 2200-EXIT.
+087900     EXIT.
+088000
+088100*****************************************************************
+088200*  2400-RECONCILE - COMPARE THE CURRENT EMPFILE RECORD AGAINST   *
+088300*  OLDSNAP, BOTH IN EMP-ID SEQUENCE. OLDSNAP IS BUILT BY THIS     *
+088400*  SAME PROGRAM FROM A SEQUENCE-CHECKED EMPFILE (SEE 2030-CHECK-  *
+088500*  DUPLICATE), SO IT IS IN EMP-ID SEQUENCE WHENEVER EMPFILE IS.   *
+088600*  OLDSNAP KEYS BELOW THE CURRENT KEY HAVE NO MATCH IN THIS RUN   *
+088700*  AND ARE TERMINATIONS.                                         *
+088800*  A MATCHING KEY IS CHECKED FOR A SALARY CHANGE. A CURRENT KEY  *
+088900*  WITH NO MATCHING OLDSNAP RECORD IS A NEW HIRE.                *
+089000*****************************************************************
+089100 2400-RECONCILE.
+089200     PERFORM 2420-FLUSH-TERMINATED-OLD THRU 2420-EXIT
+089300         UNTIL WS-OLDSNAP-EOF
+089400         OR OLD-EMP-ID NOT LESS THAN EMP-ID.
+089500     IF WS-OLDSNAP-EOF
+089600         PERFORM 2440-NEW-HIRE THRU 2440-EXIT
+089700     ELSE
+089800         IF OLD-EMP-ID = EMP-ID
+089900             IF OLD-EMP-SALARY NOT = EMP-SALARY
+090000                 PERFORM 2460-SALARY-CHANGE THRU 2460-EXIT
+090100             END-IF
+090200             PERFORM 1300-READ-OLDSNAP THRU 1300-EXIT
+090300         ELSE
+090400             PERFORM 2440-NEW-HIRE THRU 2440-EXIT
+090500         END-IF
+090600     END-IF.
+090700 2400-EXIT.
+090800     EXIT.
+090900
+091000*****************************************************************
+091100*  2420-FLUSH-TERMINATED-OLD - THE CURRENT OLDSNAP RECORD HAS NO *
+091200*  MATCH AT OR BEYOND IT IN THIS RUN'S INPUT - REPORT IT AS A    *
+091300*  TERMINATION AND ADVANCE TO THE NEXT OLDSNAP RECORD.           *
+091400*****************************************************************
+091500 2420-FLUSH-TERMINATED-OLD.
+091600     MOVE "TERMINATION "   TO RECRPT-TYPE.
+091700     MOVE OLD-EMP-ID       TO RECRPT-ID.
+091800     MOVE OLD-EMP-NAME     TO RECRPT-NAME.
+091900     MOVE OLD-EMP-SALARY   TO RECRPT-OLD-SALARY.
+092000     MOVE 0                TO RECRPT-NEW-SALARY.
+092100     MOVE X'0A'            TO RECRPT-NEWLINE.
+092200     WRITE RECRPT-RECORD.
+092300     ADD 1 TO WS-TERM-COUNT.
+092400     PERFORM 1300-READ-OLDSNAP THRU 1300-EXIT.
+092500 2420-EXIT.
+092600     EXIT.
+092700
+092800*****************************************************************
+092900*  2440-NEW-HIRE - THE CURRENT EMPFILE RECORD HAS NO MATCHING    *
+093000*  OLDSNAP RECORD - REPORT IT AS A NEW HIRE.                     *
+093100*****************************************************************
+093200 2440-NEW-HIRE.
+093300     MOVE "NEW HIRE    "   TO RECRPT-TYPE.
+093400     MOVE EMP-ID           TO RECRPT-ID.
+093500     MOVE EMP-NAME         TO RECRPT-NAME.
+093600     MOVE 0                TO RECRPT-OLD-SALARY.
+093700     MOVE EMP-SALARY       TO RECRPT-NEW-SALARY.
+093800     MOVE X'0A'            TO RECRPT-NEWLINE.
+093900     WRITE RECRPT-RECORD.
+094000     ADD 1 TO WS-NEWHIRE-COUNT.
+094100 2440-EXIT.
+094200     EXIT.
+094300
+094400*****************************************************************
+094500*  2450-SNAPSHOT-RECORD - WRITE THE CURRENT EMPFILE RECORD TO    *
+094600*  NEWSNAP SO IT BECOMES THE BASIS OF THE NEXT RUN'S RECONCILE.  *
+094700*****************************************************************
+094800 2450-SNAPSHOT-RECORD.
+094900     MOVE EMP-ID           TO NEWSNAP-ID.
+095000     MOVE EMP-NAME         TO NEWSNAP-NAME.
+095100     MOVE EMP-DESG         TO NEWSNAP-DESG.
+095200     MOVE EMP-SALARY       TO NEWSNAP-SALARY.
+095300     MOVE X'0A'            TO NEWSNAP-NEWLINE.
+095400     WRITE NEWSNAP-RECORD.
+095500 2450-EXIT.
+095600     EXIT.
+095700
+095800*****************************************************************
+095900*  2460-SALARY-CHANGE - KEYS MATCH BUT THE SALARY DIFFERS -       *
+096000*  REPORT THE OLD AND NEW SALARY.                                *
+096100*****************************************************************
+096200 2460-SALARY-CHANGE.
+096300     MOVE "SALARY CHNG "  TO RECRPT-TYPE.
+096400     MOVE EMP-ID          TO RECRPT-ID.
+096500     MOVE EMP-NAME        TO RECRPT-NAME.
+096600     MOVE OLD-EMP-SALARY  TO RECRPT-OLD-SALARY.
+096700     MOVE EMP-SALARY      TO RECRPT-NEW-SALARY.
+096800     MOVE X'0A'           TO RECRPT-NEWLINE.
+096900     WRITE RECRPT-RECORD.
+097000     ADD 1 TO WS-SALCHG-COUNT.
+097100 2460-EXIT.
+097200     EXIT.
+097300
+097400*****************************************************************
+097500*  8000-FINALIZE - FINAL SUBTOTAL, GRAND TOTAL, CLOSE FILES     *
+097600*  A ZERO-RECORD RUN NEVER PASSES THROUGH 2600-WRITE-DETAIL-LINE *
+097700*  OR 2200-PRINT-SUBTOTAL, SO THE TITLE/COLUMN-HEADING BLOCK     *
+097800*  NORMALLY PRINTED BY 2700-PRINT-HEADERS NEVER GOES OUT - FORCE *
+097900*  IT HERE WHEN NO PAGE HAS BEEN STARTED YET.                    *
+098000*****************************************************************
+098100 8000-FINALIZE.
+098200     IF WS-PAGE-COUNT = 0
+098300         PERFORM 2700-PRINT-HEADERS THRU 2700-EXIT
+098400     END-IF.
+098500     IF NOT WS-FIRST-RECORD
+098600         PERFORM 2200-PRINT-SUBTOTAL THRU 2200-EXIT
+098700     END-IF.
+098800     MOVE TOTAL TO RPT-GRAND-TOTAL.
+098900     WRITE PRTFILE-RECORD FROM RPT-GRANDTOTAL-LINE.
+099000     PERFORM 2420-FLUSH-TERMINATED-OLD THRU 2420-EXIT
+099100         UNTIL WS-OLDSNAP-EOF.
+099200     DISPLAY "Total " TOTAL.
+099300     DISPLAY "Rejected (non-numeric salary) " WS-REJECT-COUNT.
+099400     DISPLAY "Duplicate EMP-ID skipped      " WS-DUP-COUNT.
+099500     DISPLAY "New hires                     " WS-NEWHIRE-COUNT.
+099600     DISPLAY "Terminations                  " WS-TERM-COUNT.
+099700     DISPLAY "Salary changes                " WS-SALCHG-COUNT.
+099800     PERFORM 8100-WRITE-AUDITLOG THRU 8100-EXIT.
+099900     CLOSE EMPFILE.
+100000     CLOSE EMPEXCP.
+100100     CLOSE DUPRPT.
+100200     CLOSE PRTFILE.
+100300     CLOSE OLDSNAP.
+100400     CLOSE NEWSNAP.
+100500     CLOSE RECRPT.
+100600 8000-EXIT.
+100700     EXIT.
+100800
+100900*****************************************************************
+101000*  8100-WRITE-AUDITLOG - APPEND ONE PERMANENT AUDIT RECORD FOR    *
+101100*  THIS RUN. THE LOG IS OPENED EXTEND (APPEND) SINCE IT SPANS     *
+101200*  EVERY RUN THERE HAS EVER BEEN; THE FIRST RUN ON A NEW SYSTEM   *
+101300*  FINDS NO AUDITLOG.TXT YET, SO A FILE-STATUS 35 ON THE EXTEND   *
+101400*  OPEN IS TREATED AS "CREATE IT" RATHER THAN AN ABEND.           *
+101500*****************************************************************
+101600 8100-WRITE-AUDITLOG.
+101700     OPEN EXTEND AUDITLOG.
+101800     IF WS-FS9 = 35
+101900         OPEN OUTPUT AUDITLOG
+102000     END-IF.
+102100     IF WS-FS9 NOT = 00
+102200         MOVE "OPEN FAILED ON AUDITLOG" TO WS-ABEND-TEXT
+102300         PERFORM 9900-ABEND THRU 9900-EXIT
+102400     END-IF.
+102500     MOVE RPT-RUN-DATE        TO AUDIT-RUN-DATE.
+102600     STRING WS-RUN-TIME-HH    ":"
+102700            WS-RUN-TIME-MM    ":"
+102800            WS-RUN-TIME-SS
+102900            DELIMITED BY SIZE INTO AUDIT-RUN-TIME.
+103000     MOVE WS-RECORD-COUNT     TO AUDIT-RECORD-COUNT.
+103100     MOVE WS-ACCEPT-COUNT     TO AUDIT-ACCEPT-COUNT.
+103200     MOVE TOTAL               TO AUDIT-TOTAL.
+103300     MOVE X'0A'               TO AUDIT-NEWLINE.
+103400     WRITE AUDITLOG-RECORD.
+103500     CLOSE AUDITLOG.
+103600 8100-EXIT.
+103700     EXIT.
+103800
+103900*****************************************************************
+104000*  9900-ABEND - DISPLAY FILE STATUS AND ABEND THE RUN             *
+104100*****************************************************************
+104200 9900-ABEND.
+104300     DISPLAY "SEQREAD - ABEND - " WS-ABEND-TEXT
+104400             " - FS1=" WS-FS1 " FS2=" WS-FS2
+104500             " FS3=" WS-FS3 " FS4=" WS-FS4 " FS5=" WS-FS5
+104600             " FS6=" WS-FS6 " FS7=" WS-FS7 " FS8=" WS-FS8
+104700             " FS9=" WS-FS9.
+104800     MOVE 16 TO RETURN-CODE.
+104900     STOP RUN.
+105000 9900-EXIT.
+105100     EXIT.
