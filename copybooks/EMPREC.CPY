@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*  EMPREC.CPY                                                   *
+000300*  EMPLOYEE FLAT RECORD LAYOUT - 41 BYTE FIXED RECORD.          *
+000400*  SHARED BY SEQREAD AND EMPLOAD SO THE DAILY PAYROLL EXTRACT   *
+000500*  AND THE EMPMASTER LOAD AGREE ON ONE FIELD LAYOUT. SEE        *
+000600*  EMPMSTR.CPY FOR THE INDEXED EMPMASTER RECORD ITSELF.         *
+000700*****************************************************************
+000800 01  EMPFILE-RECORD.
+000900     05  EMP-ID                PIC X(05).
+001000     05  EMP-NAME              PIC X(15).
+001100     05  EMP-DESG              PIC X(10).
+001200     05  EMP-SALARY            PIC 9(10).
+001300     05  EMP-SALARY-X REDEFINES EMP-SALARY
+001400                               PIC X(10).
+001500     05  NEWLINE-CHAR          PIC X(01).
