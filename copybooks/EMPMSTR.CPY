@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*  EMPMSTR.CPY                                                  *
+000300*  EMPMASTER INDEXED RECORD LAYOUT. SHARED BY EMPLOAD AND        *
+000400*  EMPMAINT SO THE LOAD AND THE MAINTENANCE TRANSACTIONS AGREE   *
+000500*  ON ONE FIELD LAYOUT FOR THE KEYED EMPMASTER FILE.             *
+000600*****************************************************************
+000700 01  EMPMASTER-RECORD.
+000800     05  EMP-ID                PIC X(05).
+000900     05  EMP-NAME              PIC X(15).
+001000     05  EMP-DESG              PIC X(10).
+001100     05  EMP-SALARY            PIC 9(10).
