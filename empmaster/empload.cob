@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EMPLOAD.
+000300 AUTHOR.        J HARRIS.
+000400 INSTALLATION.  PAYROLL SYSTEMS GROUP.
+000500 DATE-WRITTEN.  06/22/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*  ---------------------------------------------------------    *
+001000*  06/22/26  JDH  INITIAL VERSION.                               *
+001100*  08/03/26  JDH  EMPFILE IS NOW THE SAME DATE-STAMPED DAILY      *
+001200*                 EXTRACT (EMPYYYYMMDD.TXT) SEQREAD READS,       *
+001300*                 INSTEAD OF A FIXED "INPUT.TXT" THAT SEQREAD     *
+001400*                 STOPPED WRITING. THE RUN DATE MAY BE PASSED ON  *
+001500*                 THE COMMAND LINE (YYYYMMDD) - OTHERWISE        *
+001600*                 TODAY'S DATE IS USED. ALSO FACTORED EMPMASTER-  *
+001700*                 RECORD OUT TO A SHARED COPYBOOK (EMPMSTR) AND   *
+001800*                 STARTED CHECKING THE ACTUAL FILE STATUS ON A    *
+001900*                 WRITE INVALID KEY INSTEAD OF ALWAYS BLAMING A   *
+002000*                 DUPLICATE EMP-ID.                               *
+002100*  08/09/26  JDH  REJECT EMPFILE RECORDS WITH A NON-NUMERIC        *
+002200*                 EMP-SALARY INSTEAD OF LETTING MOVE CORRESPONDING *
+002300*                 COPY BAD BYTES INTO EMPMASTER'S PIC 9 FIELD.     *
+002400*****************************************************************
+002500*  REMARKS.
+002600*  ONE-TIME/REFRESH LOAD OF THE INDEXED EMPMASTER FILE FROM THE
+002700*  FLAT, SEQUENTIAL, DATE-STAMPED EMPFILE EXTRACT (SAME 41 BYTE
+002800*  RECORD LAYOUT AND NAMING CONVENTION AS SEQREAD'S INPUT).
+002900*  EMPMASTER IS KEYED BY EMP-ID SO INDIVIDUAL
+003000*  EMPLOYEES CAN BE LOOKED UP OR CORRECTED WITHOUT REPROCESSING
+003100*  THE ENTIRE FILE - SEE EMPMAINT FOR ADD/CHANGE/DELETE BY KEY.
+003200*****************************************************************
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT EMPFILE ASSIGN DYNAMIC WS-EMPFILE-NAME
+003800         ORGANIZATION IS SEQUENTIAL
+003900         ACCESS MODE  IS SEQUENTIAL
+004000         FILE STATUS  IS WS-FS1.
+004100
+004200     SELECT EMPMASTER ASSIGN TO "EMPMASTER.DAT"
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE  IS SEQUENTIAL
+004500         RECORD KEY   IS EMP-ID OF EMPMASTER-RECORD
+004600         FILE STATUS  IS WS-FS2.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  EMPFILE
+005100     RECORD CONTAINS 41  CHARACTERS
+005200     BLOCK  CONTAINS 41  CHARACTERS
+005300     RECORDING MODE  IS  F
+005400     DATA RECORD     IS EMPFILE-RECORD.
+005500     COPY EMPREC.
+005600
+005700*****************************************************************
+005800*  EMPMASTER - INDEXED EQUIVALENT OF EMPFILE, KEYED BY EMP-ID.  *
+005900*****************************************************************
+006000 FD  EMPMASTER
+006100     DATA RECORD IS EMPMASTER-RECORD.
+006200     COPY EMPMSTR.
+006300
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-VAR.
+006600     05  WS-FS1                PIC 9(02).
+006700     05  WS-FS2                PIC 9(02).
+006800     05  WS-EOF-SW             PIC X(01).
+006900         88  WS-EOF-IS-TRUE        VALUE 'Y'.
+007000         88  WS-NOT-EOF            VALUE 'N'.
+007100
+007200 01  WS-COUNTS.
+007300     05  WS-LOAD-COUNT         PIC 9(07)     VALUE 0.
+007400     05  WS-DUP-COUNT          PIC 9(07)     VALUE 0.
+007500     05  WS-REJECT-COUNT       PIC 9(07)     VALUE 0.
+007600
+007700 01  WS-PARM-FIELDS.
+007800     05  WS-PARM-LINE          PIC X(80)     VALUE SPACES.
+007900
+008000 01  WS-EMPFILE-FIELDS.
+008100     05  WS-EMPFILE-DATE       PIC 9(08)     VALUE 0.
+008200     05  WS-EMPFILE-NAME       PIC X(15)     VALUE SPACES.
+008300
+008400 01  WS-RUN-DATE-RAW           PIC 9(08)     VALUE 0.
+008500
+008600 01  WS-ABEND-TEXT             PIC X(40).
+008700
+008800 PROCEDURE DIVISION.
+008900
+009000*****************************************************************
+009100*  0000-MAINLINE                                                *
+009200*****************************************************************
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009500     PERFORM 2000-LOAD-RECORD THRU 2000-EXIT
+009600         UNTIL WS-EOF-IS-TRUE.
+009700     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+009800     STOP RUN.
+009900
+010000*****************************************************************
+010100*  1000-INITIALIZE                                              *
+010200*****************************************************************
+010300 1000-INITIALIZE.
+010400     SET  WS-NOT-EOF TO TRUE.
+010500     ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+010600     ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+010700     PERFORM 1050-BUILD-EMPFILE-NAME THRU 1050-EXIT.
+010800     OPEN INPUT EMPFILE.
+010900     IF WS-FS1 NOT = 00
+011000         MOVE "OPEN FAILED ON EMPFILE" TO WS-ABEND-TEXT
+011100         PERFORM 9900-ABEND THRU 9900-EXIT
+011200     END-IF.
+011300     OPEN OUTPUT EMPMASTER.
+011400     IF WS-FS2 NOT = 00
+011500         MOVE "OPEN FAILED ON EMPMASTER" TO WS-ABEND-TEXT
+011600         PERFORM 9900-ABEND THRU 9900-EXIT
+011700     END-IF.
+011800 1000-EXIT.
+011900     EXIT.
+012000*****************************************************************
+012100*  1050-BUILD-EMPFILE-NAME - THE COMMAND LINE MAY CARRY A         *
+012200*  YYYYMMDD RUN-DATE OVERRIDE, THE SAME AS SEQREAD'S. THE RUN     *
+012300*  DATE (OVERRIDE OR TODAY, IF NONE WAS PASSED) SELECTS WHICH     *
+012400*  EMPYYYYMMDD.TXT EXTRACT EMPFILE IS LOADED FROM.                *
+012500*****************************************************************
+012600 1050-BUILD-EMPFILE-NAME.
+012700     MOVE WS-RUN-DATE-RAW TO WS-EMPFILE-DATE.
+012800     IF WS-PARM-LINE(1:8) IS NUMERIC
+012900         MOVE WS-PARM-LINE(1:8) TO WS-EMPFILE-DATE
+013000     END-IF.
+013100     STRING "EMP" WS-EMPFILE-DATE ".TXT"
+013200         DELIMITED BY SIZE INTO WS-EMPFILE-NAME.
+013300 1050-EXIT.
+013400     EXIT.
+013500
+013600*****************************************************************
+013700*  2000-LOAD-RECORD - READ EMPFILE, WRITE EMPMASTER BY KEY      *
+013800*****************************************************************
+013900 2000-LOAD-RECORD.
+014000     READ EMPFILE.
+014100     IF WS-FS1 = 10
+014200         SET WS-EOF-IS-TRUE TO TRUE
+014300         GO TO 2000-EXIT
+014400     END-IF.
+014500     IF WS-FS1 NOT = 00
+014600         MOVE "READ FAILED ON EMPFILE" TO WS-ABEND-TEXT
+014700         PERFORM 9900-ABEND THRU 9900-EXIT
+014800     END-IF.
+014900
+015000     IF EMP-SALARY-X OF EMPFILE-RECORD NOT NUMERIC
+015100         PERFORM 2040-REJECT-RECORD THRU 2040-EXIT
+015200         GO TO 2000-EXIT
+015300     END-IF.
+015400     MOVE CORRESPONDING EMPFILE-RECORD TO EMPMASTER-RECORD.
+015500
+015600     WRITE EMPMASTER-RECORD
+015700         INVALID KEY
+015800             PERFORM 2050-WRITE-INVALID THRU 2050-EXIT
+015900         NOT INVALID KEY
+016000             ADD 1 TO WS-LOAD-COUNT
+016100     END-WRITE.
+016200 2000-EXIT.
+016300     EXIT.
+016400*****************************************************************
+016500*  2040-REJECT-RECORD - EMP-SALARY IS NOT NUMERIC. THIS HAPPENS   *
+016600*  WHEN THE EXTRACT IS SHORT OR TRUNCATED (SAME FAILURE MODE      *
+016700*  SEQREAD GUARDS AGAINST). SKIP IT RATHER THAN LETTING MOVE      *
+016800*  CORRESPONDING COPY THE BAD BYTES INTO EMPMASTER'S PIC 9 FIELD. *
+016900*****************************************************************
+017000 2040-REJECT-RECORD.
+017100     ADD 1 TO WS-REJECT-COUNT.
+017200     DISPLAY "EMPLOAD - NON-NUMERIC SALARY REJECTED - "
+017300             EMP-ID OF EMPFILE-RECORD.
+017400 2040-EXIT.
+017500     EXIT.
+017600*****************************************************************
+017700*  2050-WRITE-INVALID - ACCESS MODE SEQUENTIAL ON EMPMASTER MEANS *
+017800*  INVALID KEY CAN MEAN EITHER A TRUE DUPLICATE EMP-ID (FS2 22)   *
+017900*  OR AN EMPFILE RECORD THAT ARRIVED OUT OF ASCENDING EMP-ID      *
+018000*  ORDER (FS2 21). REPORT THE ACTUAL CAUSE INSTEAD OF ALWAYS      *
+018100*  BLAMING A DUPLICATE.                                           *
+018200*****************************************************************
+018300 2050-WRITE-INVALID.
+018400     IF WS-FS2 = 22
+018500         ADD 1 TO WS-DUP-COUNT
+018600         DISPLAY "EMPLOAD - DUPLICATE EMP-ID SKIPPED - "
+018700                 EMP-ID OF EMPMASTER-RECORD
+018800     ELSE
+018900         IF WS-FS2 = 21
+019000             ADD 1 TO WS-DUP-COUNT
+019100             DISPLAY "EMPLOAD - EMP-ID OUT OF SEQUENCE SKIPPED - "
+019200                     EMP-ID OF EMPMASTER-RECORD
+019300         ELSE
+019400             MOVE "WRITE FAILED ON EMPMASTER" TO WS-ABEND-TEXT
+019500             PERFORM 9900-ABEND THRU 9900-EXIT
+019600         END-IF
+019700     END-IF.
+019800 2050-EXIT.
+019900     EXIT.
+020000
+020100*****************************************************************
+020200*  8000-FINALIZE - COUNTS AND CLOSE FILES                      *
+020300*****************************************************************
+020400 8000-FINALIZE.
+020500     DISPLAY "EMPLOAD - RECORDS LOADED   " WS-LOAD-COUNT.
+020600     DISPLAY "EMPLOAD - DUPLICATES SKIPPED " WS-DUP-COUNT.
+020700     DISPLAY "EMPLOAD - REJECTED SALARY    " WS-REJECT-COUNT.
+020800     CLOSE EMPFILE.
+020900     CLOSE EMPMASTER.
+021000 8000-EXIT.
+021100     EXIT.
+021200
+021300*****************************************************************
+021400*  9900-ABEND - DISPLAY FILE STATUS AND ABEND THE RUN            *
+021500*****************************************************************
+021600 9900-ABEND.
+021700     DISPLAY "EMPLOAD - ABEND - " WS-ABEND-TEXT
+021800             " - FILE STATUS 1 = " WS-FS1
+021900             " FILE STATUS 2 = " WS-FS2.
+022000     MOVE 16 TO RETURN-CODE.
+022100     STOP RUN.
+022200 9900-EXIT.
+022300     EXIT.
