@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EMPMAINT.
+000300 AUTHOR.        J HARRIS.
+000400 INSTALLATION.  PAYROLL SYSTEMS GROUP.
+000500 DATE-WRITTEN.  06/22/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*  ---------------------------------------------------------    *
+001000*  06/22/26  JDH  INITIAL VERSION.                               *
+001100*  08/03/26  JDH  EMPMASTER-RECORD NOW COMES FROM THE SHARED       *
+001200*                 EMPMSTR COPYBOOK INSTEAD OF A HAND-COPIED        *
+001300*                 LAYOUT, SO IT STAYS IN STEP WITH EMPLOAD.        *
+001400*****************************************************************
+001500*  REMARKS.
+001600*  APPLIES ADD/CHANGE/DELETE TRANSACTIONS FROM EMPMTRAN AGAINST
+001700*  THE INDEXED EMPMASTER FILE BY EMP-ID SO A SINGLE EMPLOYEE CAN
+001800*  BE CORRECTED WITHOUT REBUILDING THE WHOLE FILE. TRANSACTION
+001900*  ACTION CODES ARE 'A' = ADD, 'C' = CHANGE, 'D' = DELETE.
+002000*****************************************************************
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT EMPMTRAN ASSIGN TO "EMPMTRAN.TXT"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         ACCESS MODE  IS SEQUENTIAL
+002800         FILE STATUS  IS WS-FS1.
+002900
+003000     SELECT EMPMASTER ASSIGN TO "EMPMASTER.DAT"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE  IS RANDOM
+003300         RECORD KEY   IS EMP-ID OF EMPMASTER-RECORD
+003400         FILE STATUS  IS WS-FS2.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800*****************************************************************
+003900*  EMPMTRAN - ONE MAINTENANCE TRANSACTION PER RECORD.           *
+004000*****************************************************************
+004100 FD  EMPMTRAN
+004200     RECORD CONTAINS 42  CHARACTERS
+004300     BLOCK  CONTAINS 42  CHARACTERS
+004400     RECORDING MODE  IS  F
+004500     DATA RECORD     IS EMPMTRAN-RECORD.
+004600 01  EMPMTRAN-RECORD.
+004700     05  TRAN-ACTION           PIC X(01).
+004800         88  TRAN-IS-ADD           VALUE 'A'.
+004900         88  TRAN-IS-CHANGE        VALUE 'C'.
+005000         88  TRAN-IS-DELETE        VALUE 'D'.
+005100     05  TRAN-ID               PIC X(05).
+005200     05  TRAN-NAME             PIC X(15).
+005300     05  TRAN-DESG             PIC X(10).
+005400     05  TRAN-SALARY           PIC 9(10).
+005500     05  TRAN-NEWLINE          PIC X(01).
+005600
+005700*****************************************************************
+005800*  EMPMASTER - INDEXED EMPLOYEE MASTER, KEYED BY EMP-ID.        *
+005900*****************************************************************
+006000 FD  EMPMASTER
+006100     DATA RECORD IS EMPMASTER-RECORD.
+006200     COPY EMPMSTR.
+006300
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-VAR.
+006600     05  WS-FS1                PIC 9(02).
+006700     05  WS-FS2                PIC 9(02).
+006800     05  WS-EOF-SW             PIC X(01).
+006900         88  WS-EOF-IS-TRUE        VALUE 'Y'.
+007000         88  WS-NOT-EOF            VALUE 'N'.
+007100
+007200 01  WS-COUNTS.
+007300     05  WS-ADD-COUNT          PIC 9(05)     VALUE 0.
+007400     05  WS-CHANGE-COUNT       PIC 9(05)     VALUE 0.
+007500     05  WS-DELETE-COUNT       PIC 9(05)     VALUE 0.
+007600     05  WS-REJECT-COUNT       PIC 9(05)     VALUE 0.
+007700
+007800 01  WS-ABEND-TEXT             PIC X(40).
+007900
+008000 PROCEDURE DIVISION.
+008100
+008200*****************************************************************
+008300*  0000-MAINLINE                                                *
+008400*****************************************************************
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008700     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+008800         UNTIL WS-EOF-IS-TRUE.
+008900     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+009000     STOP RUN.
+009100
+009200*****************************************************************
+009300*  1000-INITIALIZE                                              *
+009400*****************************************************************
+009500 1000-INITIALIZE.
+009600     SET  WS-NOT-EOF TO TRUE.
+009700     OPEN INPUT EMPMTRAN.
+009800     IF WS-FS1 NOT = 00
+009900         MOVE "OPEN FAILED ON EMPMTRAN" TO WS-ABEND-TEXT
+010000         PERFORM 9900-ABEND THRU 9900-EXIT
+010100     END-IF.
+010200     OPEN I-O EMPMASTER.
+010300     IF WS-FS2 NOT = 00
+010400         MOVE "OPEN FAILED ON EMPMASTER" TO WS-ABEND-TEXT
+010500         PERFORM 9900-ABEND THRU 9900-EXIT
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+011000*****************************************************************
+011100*  2000-PROCESS-TRANSACTION - APPLY ONE TRANSACTION TO EMPMASTER*
+011200*****************************************************************
+011300 2000-PROCESS-TRANSACTION.
+011400     READ EMPMTRAN.
+011500     IF WS-FS1 = 10
+011600         SET WS-EOF-IS-TRUE TO TRUE
+011700         GO TO 2000-EXIT
+011800     END-IF.
+011900     IF WS-FS1 NOT = 00
+012000         MOVE "READ FAILED ON EMPMTRAN" TO WS-ABEND-TEXT
+012100         PERFORM 9900-ABEND THRU 9900-EXIT
+012200     END-IF.
+012300
+012400     EVALUATE TRUE
+012500         WHEN TRAN-IS-ADD
+012600             PERFORM 2100-ADD-EMPLOYEE THRU 2100-EXIT
+012700         WHEN TRAN-IS-CHANGE
+012800             PERFORM 2200-CHANGE-EMPLOYEE THRU 2200-EXIT
+012900         WHEN TRAN-IS-DELETE
+013000             PERFORM 2300-DELETE-EMPLOYEE THRU 2300-EXIT
+013100         WHEN OTHER
+013200             PERFORM 2900-REJECT-TRANSACTION THRU 2900-EXIT
+013300     END-EVALUATE.
+013400 2000-EXIT.
+013500     EXIT.
+013600
+013700*****************************************************************
+013800*  2100-ADD-EMPLOYEE - ADD A NEW EMPMASTER RECORD BY KEY        *
+013900*****************************************************************
+014000 2100-ADD-EMPLOYEE.
+014100     MOVE TRAN-ID     TO EMP-ID.
+014200     MOVE TRAN-NAME   TO EMP-NAME.
+014300     MOVE TRAN-DESG   TO EMP-DESG.
+014400     MOVE TRAN-SALARY TO EMP-SALARY.
+014500     WRITE EMPMASTER-RECORD
+014600         INVALID KEY
+014700             ADD 1 TO WS-REJECT-COUNT
+014800             DISPLAY "EMPMAINT - ADD REJECTED, EMP-ID ALREADY "
+014900                     "ON FILE - " TRAN-ID
+015000         NOT INVALID KEY
+015100             ADD 1 TO WS-ADD-COUNT
+015200     END-WRITE.
+015300 2100-EXIT.
+015400     EXIT.
+015500
+015600*****************************************************************
+015700*  2200-CHANGE-EMPLOYEE - REWRITE AN EXISTING EMPMASTER RECORD  *
+015800*****************************************************************
+015900 2200-CHANGE-EMPLOYEE.
+016000     MOVE TRAN-ID TO EMP-ID.
+016100     READ EMPMASTER
+016200         INVALID KEY
+016300             ADD 1 TO WS-REJECT-COUNT
+016400             DISPLAY "EMPMAINT - CHANGE REJECTED, EMP-ID NOT "
+016500                     "ON FILE - " TRAN-ID
+016600             GO TO 2200-EXIT
+016700     END-READ.
+016800     MOVE TRAN-NAME   TO EMP-NAME.
+016900     MOVE TRAN-DESG   TO EMP-DESG.
+017000     MOVE TRAN-SALARY TO EMP-SALARY.
+017100     REWRITE EMPMASTER-RECORD
+017200         INVALID KEY
+017300             ADD 1 TO WS-REJECT-COUNT
+017400             DISPLAY "EMPMAINT - CHANGE REJECTED ON REWRITE - "
+017500                     TRAN-ID
+017600         NOT INVALID KEY
+017700             ADD 1 TO WS-CHANGE-COUNT
+017800     END-REWRITE.
+017900 2200-EXIT.
+018000     EXIT.
+018100
+018200*****************************************************************
+018300*  2300-DELETE-EMPLOYEE - DELETE AN EMPMASTER RECORD BY KEY     *
+018400*****************************************************************
+018500 2300-DELETE-EMPLOYEE.
+018600     MOVE TRAN-ID TO EMP-ID.
+018700     DELETE EMPMASTER
+018800         INVALID KEY
+018900             ADD 1 TO WS-REJECT-COUNT
+019000             DISPLAY "EMPMAINT - DELETE REJECTED, EMP-ID NOT "
+019100                     "ON FILE - " TRAN-ID
+019200         NOT INVALID KEY
+019300             ADD 1 TO WS-DELETE-COUNT
+019400     END-DELETE.
+019500 2300-EXIT.
+019600     EXIT.
+019700
+019800*****************************************************************
+019900*  2900-REJECT-TRANSACTION - UNKNOWN ACTION CODE                *
+020000*****************************************************************
+020100 2900-REJECT-TRANSACTION.
+020200     ADD 1 TO WS-REJECT-COUNT.
+020300     DISPLAY "EMPMAINT - UNKNOWN ACTION CODE '" TRAN-ACTION
+020400             "' FOR EMP-ID " TRAN-ID.
+020500 2900-EXIT.
+020600     EXIT.
+020700
+020800*****************************************************************
+020900*  8000-FINALIZE - COUNTS AND CLOSE FILES                       *
+021000*****************************************************************
+021100 8000-FINALIZE.
+021200     DISPLAY "EMPMAINT - ADDS     " WS-ADD-COUNT.
+021300     DISPLAY "EMPMAINT - CHANGES  " WS-CHANGE-COUNT.
+021400     DISPLAY "EMPMAINT - DELETES  " WS-DELETE-COUNT.
+021500     DISPLAY "EMPMAINT - REJECTED " WS-REJECT-COUNT.
+021600     CLOSE EMPMTRAN.
+021700     CLOSE EMPMASTER.
+021800 8000-EXIT.
+021900     EXIT.
+022000
+022100*****************************************************************
+022200*  9900-ABEND - DISPLAY FILE STATUS AND ABEND THE RUN            *
+022300*****************************************************************
+022400 9900-ABEND.
+022500     DISPLAY "EMPMAINT - ABEND - " WS-ABEND-TEXT
+022600             " - FILE STATUS 1 = " WS-FS1
+022700             " FILE STATUS 2 = " WS-FS2.
+022800     MOVE 16 TO RETURN-CODE.
+022900     STOP RUN.
+023000 9900-EXIT.
+023100     EXIT.
